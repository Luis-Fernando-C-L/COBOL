@@ -1,37 +1,1002 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AREA OPERADORES RELACIONAIS.
-      *********************************************
-      * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR  = LUIS FERNANDO LAZANHA
-      * OBJETIVO: RECEBER LARGURA E COMPRIMENTO
-      * CALCULAR AREA
-      * DATA    = 26/06/2021
-      *********************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-LARGURA      PIC 9(03)V99 VALUE ZEROS.
-       77 WRK-COMPRIMENTO  PIC 9(03)V99 VALUE ZEROS.
-       77 WRK-AREA         PIC 9(04)V99 VALUE ZEROS.
-       77 WRK-AREA-ED      PIC Z9,99    VALUES ZEROS.
-
-       PROCEDURE DIVISION.
-           DISPLAY 'LARGURA: '
-           ACCEPT WRK-LARGURA.
-
-           DISPLAY 'COMPRIMENTO: '
-           ACCEPT WRK-COMPRIMENTO.
-
-           IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
-               COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
-                   MOVE WRK-AREA TO WRK-AREA-ED
-                   DISPLAY 'AREA: ' WRK-AREA-ED
-           ELSE
-               DISPLAY 'FALTA INSERIR UM VALOR'
-           END-IF.
-
-
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. "AREA OPERADORES RELACIONAIS".
+000120 AUTHOR. LUIS FERNANDO LAZANHA.
+000130 INSTALLATION. SETOR DE TOPOGRAFIA E ORCAMENTOS.
+000140 DATE-WRITTEN. 26/06/2021.
+000150 DATE-COMPILED.
+000160******************************************************
+000170* AREA DE COMENTARIOS - REMARKS
+000180* OBJETIVO: RECEBER LARGURA E COMPRIMENTO, CALCULAR A
+000190* AREA DO LOTE E EXIBIR/IMPRIMIR O RESULTADO.
+000200*
+000210* HISTORICO DE ALTERACOES
+000220* DATA       AUTOR   DESCRICAO
+000230* 26/06/2021 LFL     VERSAO ORIGINAL - CALCULO SIMPLES
+000240*                    DE AREA POR ACCEPT/DISPLAY.
+000250* 09/08/2026 LFL     INCLUIDO MODO LOTE (BATCH), LENDO
+000260*                    PARES DE LARGURA/COMPRIMENTO DE UM
+000270*                    ARQUIVO SEQUENCIAL DE ENTRADA. O
+000280*                    MODO INTERATIVO (ACCEPT) PASSA A SER
+000290*                    USADO APENAS QUANDO O ARQUIVO DE
+000300*                    ENTRADA NAO ESTIVER DISPONIVEL.
+000310* 09/08/2026 LFL     INCLUIDO RELATORIO IMPRESSO (LOTERPT)
+000320*                    COM CABECALHO, DATA DE EXECUCAO E
+000330*                    CONTROLE DE PAGINA, PARA ARQUIVAR O
+000340*                    RESULTADO DE CADA CALCULO. AMPLIADA A
+000350*                    PICTURE DE WRK-AREA-ED (ERA Z9,99) QUE
+000360*                    TRUNCAVA AREAS ACIMA DE 99,99.
+000370* 09/08/2026 LFL     SUBSTITUIDA A VALIDACAO DE LARGURA E
+000380*                    COMPRIMENTO (QUE SO REJEITAVA ZERO OU
+000390*                    NEGATIVO) POR UMA ROTINA QUE RECUSA
+000400*                    ENTRADA NAO NUMERICA, EM BRANCO OU COM
+000410*                    MAIS DIGITOS DO QUE O CAMPO SUPORTA,
+000420*                    REPETINDO O PEDIDO ATE QUE UM VALOR
+000430*                    VALIDO SEJA DIGITADO.
+000440* 09/08/2026 LFL     INCLUIDO CALCULO DO PERIMETRO DO LOTE
+000450*                    (WRK-PERIMETRO), EXIBIDO E IMPRESSO
+000460*                    JUNTO COM A AREA.
+000470* 09/08/2026 LFL     INCLUIDA UNIDADE DE MEDIDA (M/PE) NA
+000480*                    ENTRADA DE LARGURA/COMPRIMENTO, COM
+000490*                    CONVERSAO PARA METROS ANTES DO
+000500*                    CALCULO DA AREA. O REGISTRO DO
+000510*                    ARQUIVO DE LOTE (LOTEENT) PASSOU A
+000520*                    TRAZER A UNIDADE JUNTO COM CADA PAR
+000530*                    DE MEDIDAS.
+000540* 09/08/2026 LFL     INCLUIDO TOTALIZADOR DE AREA DA
+000550*                    SESSAO (WRK-AREA-TOTAL). O MODO
+000560*                    INTERATIVO PASSOU A PERGUNTAR, APOS
+000570*                    CADA CALCULO, SE HA OUTRO LOTE A
+000580*                    PROCESSAR, PERMITINDO ACUMULAR VARIOS
+000590*                    CALCULOS NA MESMA EXECUCAO COMO JA
+000600*                    OCORRIA NO MODO LOTE.
+000610* 09/08/2026 LFL     INCLUIDO ARQUIVO DE AUDITORIA
+000620*                    (LOTEAUD), GRAVADO POR EXTENSAO, COM
+000630*                    UMA LINHA POR CALCULO (LARGURA,
+000640*                    COMPRIMENTO, AREA E DATA/HORA) PARA
+000650*                    CONFERENCIA POSTERIOR DE QUALQUER
+000660*                    AREA CONTESTADA POR CLIENTE.
+000670* 09/08/2026 LFL     INCLUIDO PONTO DE CONTROLE (LOTECKPT)
+000680*                    PARA O MODO LOTE: A QUANTIDADE DE
+000690*                    REGISTROS JA PROCESSADOS E GRAVADA A
+000700*                    CADA REGISTRO, PERMITINDO QUE UMA
+000710*                    REEXECUCAO PULE DIRETO PARA OS
+000720*                    REGISTROS AINDA NAO PROCESSADOS EM
+000730*                    CASO DE ABEND NO MEIO DO ARQUIVO.
+000740* 09/08/2026 LFL     INCLUIDA TABELA DE PRECOS UNITARIOS
+000750*                    POR TIPO DE MATERIAL. O PROGRAMA
+000760*                    PASSOU A SOLICITAR O MATERIAL (OU LE-LO
+000770*                    DO ARQUIVO DE ENTRADA), LOCALIZAR O
+000780*                    PRECO UNITARIO CORRESPONDENTE E
+000790*                    CALCULAR O VALOR ESTIMADO DA AREA
+000800*                    (WRK-VALOR), ACUMULADO NUM TOTAL DE
+000810*                    SESSAO E EXIBIDO/IMPRESSO NO FORMATO
+000820*                    COM VIRGULA DECIMAL JA USADO NO
+000830*                    PROGRAMA.
+000840* 09/08/2026 LFL     INCLUIDO MENU DE SELECAO DE FIGURA
+000850*                    (1-RETANGULO / 2-CIRCULO / 3-TRIANGULO).
+000860*                    A LARGURA E REAPROVEITADA COMO RAIO OU
+000870*                    BASE E O COMPRIMENTO COMO ALTURA,
+000880*                    CONFORME A FIGURA. O PERIMETRO DO
+000890*                    TRIANGULO NAO E CALCULADO POIS A TELA
+000900*                    SO COLETA BASE E ALTURA, NAO OS TRES
+000910*                    LADOS.
+000920******************************************************
+000930 ENVIRONMENT DIVISION.
+000940 CONFIGURATION SECTION.
+000950 SPECIAL-NAMES.
+000960     DECIMAL-POINT IS COMMA.
+000970 INPUT-OUTPUT SECTION.
+000980 FILE-CONTROL.
+000990     SELECT OPTIONAL ARQ-ENTRADA ASSIGN TO "LOTEENT"
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS WS-FS-ENTRADA.
+001020
+001030     SELECT ARQ-RELATORIO ASSIGN TO "LOTERPT"
+001040         ORGANIZATION IS LINE SEQUENTIAL
+001050         FILE STATUS IS WS-FS-RELATORIO.
+001060
+001070     SELECT ARQ-AUDITORIA ASSIGN TO "LOTEAUD"
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-FS-AUDITORIA.
+001100
+001110     SELECT OPTIONAL ARQ-CHECKPOINT ASSIGN TO "LOTECKPT"
+001120         ORGANIZATION IS LINE SEQUENTIAL
+001130         FILE STATUS IS WS-FS-CHECKPOINT.
+001140 DATA DIVISION.
+001150 FILE SECTION.
+001160 FD  ARQ-ENTRADA
+001170     RECORDING MODE IS F.
+001180 01  REG-ENTRADA.
+001190     05 REG-LARGURA          PIC 9(03)V99.
+001200     05 REG-COMPRIMENTO      PIC 9(03)V99.
+001210     05 REG-UNIDADE          PIC X(02).
+001220     05 REG-MATERIAL         PIC X(10).
+001230     05 REG-TIPO-FIGURA      PIC X(01).
+001240
+001250 FD  ARQ-RELATORIO
+001260     RECORDING MODE IS F.
+001270 01  REG-RELATORIO           PIC X(80).
+001280
+001290 FD  ARQ-AUDITORIA
+001300     RECORDING MODE IS F.
+001310 01  REG-AUDITORIA            PIC X(80).
+001320
+001330 FD  ARQ-CHECKPOINT
+001340     RECORDING MODE IS F.
+001350 01  REG-CHECKPOINT           PIC 9(06).
+001360 WORKING-STORAGE SECTION.
+001370******************************************************
+001380* AREA DE CHAVES E CONTADORES (NIVEL 77)
+001390******************************************************
+001400 01  WRK-LARGURA-GRP.
+001410     05 WRK-LARGURA          PIC 9(03)V99 VALUE ZEROS.
+001420 01  WRK-LARGURA-X REDEFINES WRK-LARGURA-GRP
+001430                            PIC X(05).
+001440 01  WRK-COMPRIMENTO-GRP.
+001450     05 WRK-COMPRIMENTO      PIC 9(03)V99 VALUE ZEROS.
+001460 01  WRK-COMPRIMENTO-X REDEFINES WRK-COMPRIMENTO-GRP
+001470                            PIC X(05).
+001480 77  WRK-AREA                PIC 9(07)V99 VALUE ZEROS.
+001490 77  WRK-AREA-ED             PIC Z(06)9,99 VALUE ZEROS.
+001500 77  WRK-PERIMETRO           PIC 9(04)V99 VALUE ZEROS.
+001510 77  WRK-PERIMETRO-ED        PIC ZZZZ9,99 VALUE ZEROS.
+001520 77  WRK-AREA-TOTAL          PIC 9(09)V99 VALUE ZEROS.
+001530 77  WRK-AREA-TOTAL-ED       PIC Z(08)9,99 VALUE ZEROS.
+001540******************************************************
+001550* AREA DE CHAVES (SWITCHES) - NIVEL 77
+001560******************************************************
+001570 77  WS-FS-ENTRADA           PIC X(02)    VALUE SPACES.
+001580 77  WS-MODO-BATCH           PIC X(01)    VALUE 'N'.
+001590     88 MODO-BATCH                       VALUE 'S'.
+001600 77  WS-FIM-ARQUIVO          PIC X(01)    VALUE 'N'.
+001610     88 FIM-ARQUIVO                      VALUE 'S'.
+001620******************************************************
+001630* AREA DE VALIDACAO DE ENTRADA (LARGURA/COMPRIMENTO)
+001640******************************************************
+001650 77  WRK-LARGURA-RAW         PIC X(08)    VALUE SPACES.
+001660 77  WRK-COMPRIMENTO-RAW     PIC X(08)    VALUE SPACES.
+001670 77  WRK-PARTE-INTEIRA       PIC X(08)    VALUE SPACES.
+001680 77  WRK-PARTE-DECIMAL       PIC X(08)    VALUE SPACES.
+001690 77  WS-CNT-INTEIRA          PIC 9(02)    VALUE ZEROS.
+001700 77  WS-CNT-DECIMAL          PIC 9(02)    VALUE ZEROS.
+001710 77  WS-LARGURA-VALIDA       PIC X(01)    VALUE 'N'.
+001720     88 LARGURA-VALIDA                   VALUE 'S'.
+001730 77  WS-COMPRIMENTO-VALIDA   PIC X(01)    VALUE 'N'.
+001740     88 COMPRIMENTO-VALIDA               VALUE 'S'.
+001750 77  WRK-ROTULO-CAMPO        PIC X(11)    VALUE SPACES.
+001760 77  WRK-ROTULO-TAM          PIC 9(02)    VALUE ZEROS.
+001770******************************************************
+001780* AREA DE UNIDADE DE MEDIDA (M = METROS / PE = PES)
+001790******************************************************
+001800 77  WRK-UNIDADE-MEDIDA      PIC X(02)    VALUE 'M '.
+001810     88 UNIDADE-EM-METROS               VALUE 'M '.
+001820     88 UNIDADE-EM-PES                  VALUE 'PE'.
+001830 77  WS-UNIDADE-VALIDA       PIC X(01)    VALUE 'N'.
+001840     88 UNIDADE-VALIDA                  VALUE 'S'.
+001850*****************************************************
+001860* TABELA DE PRECOS UNITARIOS POR TIPO DE MATERIAL
+001870*****************************************************
+001880 01  TABELA-PRECOS-DADOS.
+001890     05 FILLER               PIC X(10)    VALUE 'TIJOLO'.
+001900     05 FILLER               PIC X(05)    VALUE '02550'.
+001910     05 FILLER               PIC X(10)    VALUE 'CERAMICA'.
+001920     05 FILLER               PIC X(05)    VALUE '04800'.
+001930     05 FILLER               PIC X(10)    VALUE 'PORCELANA'.
+001940     05 FILLER               PIC X(05)    VALUE '07500'.
+001950     05 FILLER               PIC X(10)    VALUE 'CARPETE'.
+001960     05 FILLER               PIC X(05)    VALUE '03200'.
+001970     05 FILLER               PIC X(10)    VALUE 'MADEIRA'.
+001980     05 FILLER               PIC X(05)    VALUE '09000'.
+001990     05 FILLER               PIC X(10)    VALUE 'OUTROS'.
+002000     05 FILLER               PIC X(05)    VALUE '05000'.
+002010 01  TABELA-PRECOS REDEFINES TABELA-PRECOS-DADOS.
+002020     05 TAB-PRECO-ITEM       OCCURS 6 TIMES
+002030                             INDEXED BY IX-PRECO.
+002040         10 TAB-MATERIAL     PIC X(10).
+002050         10 TAB-PRECO-UNIT   PIC 9(03)V99.
+002060 77  WRK-MATERIAL            PIC X(10)    VALUE SPACES.
+002070 77  WRK-PRECO-UNITARIO      PIC 9(03)V99 VALUE ZEROS.
+002080 77  WRK-VALOR               PIC 9(10)V99 VALUE ZEROS.
+002090 77  WRK-VALOR-ED            PIC Z(09)9,99 VALUE ZEROS.
+002100 77  WRK-VALOR-TOTAL         PIC 9(12)V99 VALUE ZEROS.
+002110 77  WRK-VALOR-TOTAL-ED      PIC Z(11)9,99 VALUE ZEROS.
+002120 77  WS-MATERIAL-VALIDO      PIC X(01)    VALUE 'N'.
+002130     88 MATERIAL-VALIDO                 VALUE 'S'.
+002140******************************************************
+002150* AREA DE SELECAO DO TIPO DE FIGURA (MENU)
+002160******************************************************
+002170 77  WRK-TIPO-FIGURA         PIC X(01)    VALUE '1'.
+002180     88 FIGURA-RETANGULO                 VALUE '1'.
+002190     88 FIGURA-CIRCULO                   VALUE '2'.
+002200     88 FIGURA-TRIANGULO                 VALUE '3'.
+002210 77  WS-TIPO-FIGURA-VALIDO   PIC X(01)    VALUE 'N'.
+002220     88 TIPO-FIGURA-VALIDO              VALUE 'S'.
+002230 77  WRK-PI                  PIC 9(01)V9(5) VALUE 3,14159.
+002240******************************************************
+002250* AREA DE VALIDACAO DE REGISTRO DO LOTE (MATERIAL E
+002260* TIPO DE FIGURA)
+002270******************************************************
+002280 77  WS-REGISTRO-LOTE-VALIDO PIC X(01)    VALUE 'N'.
+002290     88 REGISTRO-LOTE-VALIDO             VALUE 'S'.
+002300******************************************************
+002310* AREA DE CONTROLE DA SESSAO INTERATIVA
+002320******************************************************
+002330 77  WRK-RESPOSTA-CONTINUAR  PIC X(01)    VALUE SPACES.
+002340 77  WS-FIM-SESSAO           PIC X(01)    VALUE 'N'.
+002350     88 FIM-SESSAO                      VALUE 'S'.
+002360******************************************************
+002370* AREA DE CONTROLE DO RELATORIO IMPRESSO (NIVEL 77)
+002380******************************************************
+002390 77  WS-FS-RELATORIO         PIC X(02)    VALUE SPACES.
+002400 77  WS-FS-AUDITORIA         PIC X(02)    VALUE SPACES.
+002410******************************************************
+002420* AREA DE CONTROLE DO PONTO DE CONTROLE DO MODO LOTE
+002430******************************************************
+002440 77  WS-FS-CHECKPOINT        PIC X(02)    VALUE SPACES.
+002450 77  WS-QTD-JA-PROCESSADOS   PIC 9(06)    VALUE ZEROS.
+002460 77  WS-QTD-PROCESSADOS      PIC 9(06)    VALUE ZEROS.
+002470 77  WS-CONTADOR-SALTO       PIC 9(06)    VALUE ZEROS.
+002480 77  WS-PAGINA-ATUAL         PIC 9(04)    VALUE ZEROS.
+002490 77  WS-LINHA-ATUAL          PIC 9(02)    VALUE ZEROS.
+002500 77  WS-MAX-LINHAS-PAGINA    PIC 9(02)    VALUE 20.
+002510 01  WRK-DATA-EXECUCAO.
+002520     05 WRK-DATA-AAAA        PIC 9(04).
+002530     05 WRK-DATA-MM          PIC 9(02).
+002540     05 WRK-DATA-DD          PIC 9(02).
+002550 01  WRK-DATA-EXECUCAO-ED.
+002560     05 WRK-DATA-ED-DD       PIC 9(02).
+002570     05 FILLER               PIC X(01)    VALUE '/'.
+002580     05 WRK-DATA-ED-MM       PIC 9(02).
+002590     05 FILLER               PIC X(01)    VALUE '/'.
+002600     05 WRK-DATA-ED-AAAA     PIC 9(04).
+002610 01  WRK-HORA-EXECUCAO.
+002620     05 WRK-HORA-HH          PIC 9(02).
+002630     05 WRK-HORA-MM          PIC 9(02).
+002640     05 WRK-HORA-SS          PIC 9(02).
+002650     05 WRK-HORA-CC          PIC 9(02).
+002660 01  WRK-HORA-EXECUCAO-ED.
+002670     05 WRK-HORA-ED-HH       PIC 9(02).
+002680     05 FILLER               PIC X(01)    VALUE ':'.
+002690     05 WRK-HORA-ED-MM       PIC 9(02).
+002700     05 FILLER               PIC X(01)    VALUE ':'.
+002710     05 WRK-HORA-ED-SS       PIC 9(02).
+002720******************************************************
+002730* LAYOUTS DAS LINHAS DO RELATORIO DE AREAS (LOTERPT)
+002740******************************************************
+002750 01  LINHA-CABECALHO-1.
+002760     05 FILLER               PIC X(22)    VALUE SPACES.
+002770     05 FILLER               PIC X(36)
+002780        VALUE 'RELATORIO DE CALCULO DE AREAS'.
+002790 01  LINHA-CABECALHO-2.
+002800     05 FILLER               PIC X(06)    VALUE 'DATA: '.
+002810     05 LC2-DATA             PIC X(10).
+002820     05 FILLER               PIC X(20)    VALUE SPACES.
+002830     05 FILLER               PIC X(08)    VALUE 'PAGINA: '.
+002840     05 LC2-PAGINA           PIC ZZZ9.
+002850 01  LINHA-CABECALHO-3.
+002860     05 FILLER               PIC X(10)    VALUE 'LARGURA'.
+002870     05 FILLER               PIC X(04)    VALUE SPACES.
+002880     05 FILLER               PIC X(13)    VALUE 'COMPRIMENTO'.
+002890     05 FILLER               PIC X(04)    VALUE SPACES.
+002900     05 FILLER               PIC X(10)    VALUE 'AREA'.
+002910     05 FILLER               PIC X(04)    VALUE SPACES.
+002920     05 FILLER               PIC X(10)    VALUE 'PERIMETRO'.
+002930     05 FILLER               PIC X(02)    VALUE SPACES.
+002940     05 FILLER               PIC X(10)    VALUE 'MATERIAL'.
+002950     05 FILLER               PIC X(02)    VALUE SPACES.
+002960     05 FILLER               PIC X(05)    VALUE 'VALOR'.
+002970     05 FILLER               PIC X(01)    VALUE SPACES.
+002980     05 FILLER               PIC X(03)    VALUE 'FIG'.
+002990 01  LINHA-BRANCO            PIC X(01)    VALUE SPACES.
+003000 01  LINHA-DETALHE.
+003010     05 LD-LARGURA           PIC ZZ9,99.
+003020     05 FILLER               PIC X(07)    VALUE SPACES.
+003030     05 LD-COMPRIMENTO       PIC ZZ9,99.
+003040     05 FILLER               PIC X(07)    VALUE SPACES.
+003050     05 LD-AREA              PIC Z(06)9,99.
+003060     05 FILLER               PIC X(05)    VALUE SPACES.
+003070     05 LD-PERIMETRO-GRP.
+003080         10 LD-PERIMETRO     PIC ZZZZ9,99.
+003090     05 LD-PERIMETRO-X REDEFINES LD-PERIMETRO-GRP
+003100                             PIC X(08).
+003110     05 FILLER               PIC X(02)    VALUE SPACES.
+003120     05 LD-MATERIAL          PIC X(10).
+003130     05 FILLER               PIC X(02)    VALUE SPACES.
+003140     05 LD-VALOR             PIC Z(09)9,99.
+003150     05 FILLER               PIC X(01)    VALUE SPACES.
+003160     05 LD-FIGURA            PIC X(03).
+003170 01  LINHA-TOTAL.
+003180     05 FILLER               PIC X(22)
+003190        VALUE 'AREA TOTAL DA SESSAO: '.
+003200     05 LT-AREA-TOTAL        PIC Z(08)9,99.
+003210 01  LINHA-VALOR-TOTAL.
+003220     05 FILLER               PIC X(23)
+003230        VALUE 'VALOR TOTAL DA SESSAO: '.
+003240     05 LVT-VALOR-TOTAL      PIC Z(11)9,99.
+003250******************************************************
+003260* LAYOUT DA LINHA DO ARQUIVO DE AUDITORIA (LOTEAUD)
+003270******************************************************
+003280 01  LINHA-AUDITORIA.
+003290     05 LA-DATA              PIC X(10).
+003300     05 FILLER               PIC X(02)    VALUE SPACES.
+003310     05 LA-HORA              PIC X(08).
+003320     05 FILLER               PIC X(02)    VALUE SPACES.
+003330     05 LA-LARGURA           PIC ZZ9,99.
+003340     05 FILLER               PIC X(02)    VALUE SPACES.
+003350     05 LA-COMPRIMENTO       PIC ZZ9,99.
+003360     05 FILLER               PIC X(02)    VALUE SPACES.
+003370     05 LA-AREA              PIC Z(06)9,99.
+003380 PROCEDURE DIVISION.
+003390******************************************************
+003400* 0000-MAINLINE
+003410* ROTINA PRINCIPAL DO PROGRAMA
+003420******************************************************
+003430 0000-MAINLINE.
+003440     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+003450
+003460     IF MODO-BATCH
+003470         PERFORM 2000-PROCESSAR-LOTE THRU 2000-EXIT
+003480             UNTIL FIM-ARQUIVO
+003490     ELSE
+003500         PERFORM 3000-PROCESSAR-INTERATIVO THRU 3000-EXIT
+003510             UNTIL FIM-SESSAO
+003520     END-IF.
+003530
+003540     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+003550
+003560     STOP RUN.
+003570******************************************************
+003580* 1000-INICIALIZAR
+003590* ABRE OS ARQUIVOS, OBTEM A DATA DE EXECUCAO E DECIDE
+003600* SE O PROGRAMA RODA EM MODO LOTE OU INTERATIVO.
+003610******************************************************
+003620 1000-INICIALIZAR.
+003630     ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+003640     MOVE WRK-DATA-DD   TO WRK-DATA-ED-DD.
+003650     MOVE WRK-DATA-MM   TO WRK-DATA-ED-MM.
+003660     MOVE WRK-DATA-AAAA TO WRK-DATA-ED-AAAA.
+003670
+003680     OPEN OUTPUT ARQ-RELATORIO.
+003690     IF WS-FS-RELATORIO NOT = '00'
+003700         DISPLAY 'ERRO FATAL: NAO FOI POSSIVEL ABRIR O '
+003710             'ARQUIVO DE RELATORIO (LOTERPT). STATUS: '
+003720             WS-FS-RELATORIO
+003730         STOP RUN
+003740     END-IF.
+003750
+003760     OPEN EXTEND ARQ-AUDITORIA.
+003770     IF WS-FS-AUDITORIA = '05' OR WS-FS-AUDITORIA = '35'
+003780         OPEN OUTPUT ARQ-AUDITORIA
+003790     END-IF.
+003800
+003810     OPEN INPUT ARQ-ENTRADA.
+003820
+003830     IF WS-FS-ENTRADA = '00'
+003840         SET MODO-BATCH TO TRUE
+003850         PERFORM 2050-LER-CHECKPOINT THRU 2050-EXIT
+003860         PERFORM 2150-PULAR-REGISTRO THRU 2150-EXIT
+003870             WS-QTD-JA-PROCESSADOS TIMES
+003880         MOVE WS-QTD-JA-PROCESSADOS TO WS-QTD-PROCESSADOS
+003890         PERFORM 2100-LER-REGISTRO THRU 2100-EXIT
+003900     ELSE
+003910         MOVE 'N' TO WS-MODO-BATCH
+003920     END-IF.
+003930 1000-EXIT.
+003940     EXIT.
+003950******************************************************
+003960* 2000-PROCESSAR-LOTE
+003970* PARA CADA REGISTRO DO ARQUIVO DE ENTRADA, MOVE A
+003980* LARGURA E O COMPRIMENTO PARA A AREA DE TRABALHO E
+003990* CALCULA A AREA, ATE O FIM DO ARQUIVO, ATUALIZANDO O
+004000* PONTO DE CONTROLE A CADA REGISTRO PROCESSADO.
+004010******************************************************
+004020 2000-PROCESSAR-LOTE.
+004030     MOVE REG-LARGURA     TO WRK-LARGURA.
+004040     MOVE REG-COMPRIMENTO TO WRK-COMPRIMENTO.
+004050     MOVE REG-UNIDADE     TO WRK-UNIDADE-MEDIDA.
+004060     IF WRK-UNIDADE-MEDIDA = SPACES
+004070         MOVE 'M ' TO WRK-UNIDADE-MEDIDA
+004080     END-IF.
+004090     MOVE REG-MATERIAL    TO WRK-MATERIAL.
+004100     IF WRK-MATERIAL = SPACES
+004110         MOVE 'OUTROS' TO WRK-MATERIAL
+004120     END-IF.
+004130     MOVE REG-TIPO-FIGURA TO WRK-TIPO-FIGURA.
+004140     IF WRK-TIPO-FIGURA = SPACE
+004150         MOVE '1' TO WRK-TIPO-FIGURA
+004160     END-IF.
+004170
+004180     PERFORM 2020-VALIDAR-REGISTRO-LOTE THRU 2020-EXIT.
+004190     IF REGISTRO-LOTE-VALIDO
+004200         PERFORM 3900-CONVERTER-UNIDADE THRU 3900-EXIT
+004210         PERFORM 5000-CALCULAR-AREA THRU 5000-EXIT
+004220     ELSE
+004230         DISPLAY 'REGISTRO DO LOTE REJEITADO - FIGURA: '
+004240             WRK-TIPO-FIGURA ' MATERIAL: ' WRK-MATERIAL
+004250     END-IF.
+004260
+004270     ADD 1 TO WS-QTD-PROCESSADOS.
+004280     PERFORM 2200-GRAVAR-CHECKPOINT THRU 2200-EXIT.
+004290
+004300     PERFORM 2100-LER-REGISTRO THRU 2100-EXIT.
+004310 2000-EXIT.
+004320     EXIT.
+004330******************************************************
+004340* 2020-VALIDAR-REGISTRO-LOTE
+004350* CONFERE SE O TIPO DE FIGURA E O MATERIAL LIDOS DO
+004360* REGISTRO DO LOTE SAO VALIDOS (FIGURA 1, 2 OU 3 E
+004370* MATERIAL CADASTRADO NA TABELA DE PRECOS), REJEITANDO
+004380* O REGISTRO QUANDO NAO FOREM - O LOTE NAO TEM COMO
+004390* REPETIR O PEDIDO AO OPERADOR COMO O MODO INTERATIVO
+004400* FAZ, ENTAO O REGISTRO E APENAS DESPREZADO.
+004410******************************************************
+004420 2020-VALIDAR-REGISTRO-LOTE.
+004430     MOVE 'S' TO WS-REGISTRO-LOTE-VALIDO.
+004440
+004450     IF NOT FIGURA-RETANGULO
+004460        AND NOT FIGURA-CIRCULO
+004470        AND NOT FIGURA-TRIANGULO
+004480         MOVE 'N' TO WS-REGISTRO-LOTE-VALIDO
+004490         DISPLAY 'ERRO: TIPO DE FIGURA INVALIDO NO LOTE: '
+004500             WRK-TIPO-FIGURA
+004510     END-IF.
+004520
+004530     IF NOT UNIDADE-EM-METROS
+004540        AND NOT UNIDADE-EM-PES
+004550         MOVE 'N' TO WS-REGISTRO-LOTE-VALIDO
+004560         DISPLAY 'ERRO: UNIDADE DE MEDIDA INVALIDA NO LOTE: '
+004570             WRK-UNIDADE-MEDIDA
+004580     END-IF.
+004590
+004600     MOVE 'N' TO WS-MATERIAL-VALIDO.
+004610     SET IX-PRECO TO 1.
+004620     SEARCH TAB-PRECO-ITEM
+004630         AT END
+004640             MOVE 'N' TO WS-REGISTRO-LOTE-VALIDO
+004650             DISPLAY 'ERRO: MATERIAL NAO CADASTRADO NO LOTE: '
+004660                 WRK-MATERIAL
+004670         WHEN TAB-MATERIAL(IX-PRECO) = WRK-MATERIAL
+004680             SET MATERIAL-VALIDO TO TRUE
+004690     END-SEARCH.
+004700 2020-EXIT.
+004710     EXIT.
+004720******************************************************
+004730* 2050-LER-CHECKPOINT
+004740* LE A QUANTIDADE DE REGISTROS JA PROCESSADOS EM UMA
+004750* EXECUCAO ANTERIOR DO MESMO ARQUIVO DE ENTRADA, SE
+004760* HOUVER PONTO DE CONTROLE GRAVADO.
+004770******************************************************
+004780 2050-LER-CHECKPOINT.
+004790     MOVE ZEROS TO WS-QTD-JA-PROCESSADOS.
+004800     OPEN INPUT ARQ-CHECKPOINT.
+004810     IF WS-FS-CHECKPOINT = '00'
+004820         READ ARQ-CHECKPOINT INTO WS-QTD-JA-PROCESSADOS
+004830     END-IF.
+004840     CLOSE ARQ-CHECKPOINT.
+004850 2050-EXIT.
+004860     EXIT.
+004870******************************************************
+004880* 2150-PULAR-REGISTRO
+004890* DESPREZA UM REGISTRO JA PROCESSADO EM EXECUCAO
+004900* ANTERIOR, AVANCANDO O ARQUIVO DE ENTRADA ATE O PONTO
+004910* ONDE O PROCESSAMENTO DEVE SER REINICIADO.
+004920******************************************************
+004930 2150-PULAR-REGISTRO.
+004940     IF NOT FIM-ARQUIVO
+004950         PERFORM 2100-LER-REGISTRO THRU 2100-EXIT
+004960     END-IF.
+004970 2150-EXIT.
+004980     EXIT.
+004990******************************************************
+005000* 2200-GRAVAR-CHECKPOINT
+005010* GRAVA A QUANTIDADE DE REGISTROS PROCESSADOS ATE O
+005020* MOMENTO, PARA QUE UMA REEXECUCAO APOS ABEND POSSA
+005030* PULAR DIRETO PARA OS REGISTROS AINDA PENDENTES.
+005040******************************************************
+005050 2200-GRAVAR-CHECKPOINT.
+005060     MOVE WS-QTD-PROCESSADOS TO REG-CHECKPOINT.
+005070     OPEN OUTPUT ARQ-CHECKPOINT.
+005080     WRITE REG-CHECKPOINT.
+005090     CLOSE ARQ-CHECKPOINT.
+005100 2200-EXIT.
+005110     EXIT.
+005120******************************************************
+005130* 2100-LER-REGISTRO
+005140* LE O PROXIMO REGISTRO DO ARQUIVO DE ENTRADA E LIGA
+005150* O INDICADOR DE FIM DE ARQUIVO QUANDO NECESSARIO.
+005160******************************************************
+005170 2100-LER-REGISTRO.
+005180     READ ARQ-ENTRADA
+005190         AT END
+005200             SET FIM-ARQUIVO TO TRUE
+005210     END-READ.
+005220 2100-EXIT.
+005230     EXIT.
+005240******************************************************
+005250* 3000-PROCESSAR-INTERATIVO
+005260* SOLICITA LARGURA E COMPRIMENTO VIA CONSOLE, COMO NA
+005270* VERSAO ORIGINAL DO PROGRAMA, QUANDO NAO HOUVER
+005280* ARQUIVO DE ENTRADA DISPONIVEL.
+005290******************************************************
+005300 3000-PROCESSAR-INTERATIVO.
+005310     MOVE 'N' TO WS-TIPO-FIGURA-VALIDO.
+005320     PERFORM 3040-OBTER-FIGURA THRU 3040-EXIT
+005330         UNTIL TIPO-FIGURA-VALIDO.
+005340
+005350     MOVE 'N' TO WS-UNIDADE-VALIDA.
+005360     PERFORM 3050-OBTER-UNIDADE THRU 3050-EXIT
+005370         UNTIL UNIDADE-VALIDA.
+005380     MOVE 'N' TO WS-LARGURA-VALIDA.
+005390     PERFORM 3100-OBTER-LARGURA THRU 3100-EXIT
+005400         UNTIL LARGURA-VALIDA.
+005410
+005420     IF FIGURA-CIRCULO
+005430         MOVE ZEROS TO WRK-COMPRIMENTO
+005440         SET COMPRIMENTO-VALIDA TO TRUE
+005450     ELSE
+005460         MOVE 'N' TO WS-COMPRIMENTO-VALIDA
+005470         PERFORM 3200-OBTER-COMPRIMENTO THRU 3200-EXIT
+005480             UNTIL COMPRIMENTO-VALIDA
+005490     END-IF.
+005500
+005510     MOVE 'N' TO WS-MATERIAL-VALIDO.
+005520     PERFORM 3060-OBTER-MATERIAL THRU 3060-EXIT
+005530         UNTIL MATERIAL-VALIDO.
+005540
+005550     PERFORM 3900-CONVERTER-UNIDADE THRU 3900-EXIT.
+005560     PERFORM 5000-CALCULAR-AREA THRU 5000-EXIT.
+005570
+005580     PERFORM 3500-PERGUNTAR-CONTINUAR THRU 3500-EXIT.
+005590 3000-EXIT.
+005600     EXIT.
+005610******************************************************
+005620* 3500-PERGUNTAR-CONTINUAR
+005630* PERGUNTA SE HA OUTRO LOTE A CALCULAR NESTA SESSAO,
+005640* PERMITINDO ACUMULAR VARIOS CALCULOS ANTES DE ENCERRAR
+005650* O PROGRAMA.
+005660******************************************************
+005670 3500-PERGUNTAR-CONTINUAR.
+005680     DISPLAY 'CALCULAR OUTRO LOTE NESTA SESSAO (S/N): '.
+005690     MOVE SPACES TO WRK-RESPOSTA-CONTINUAR.
+005700     ACCEPT WRK-RESPOSTA-CONTINUAR.
+005710
+005720     IF WRK-RESPOSTA-CONTINUAR = 'N'
+005730        OR WRK-RESPOSTA-CONTINUAR = 'n'
+005740         SET FIM-SESSAO TO TRUE
+005750     END-IF.
+005760 3500-EXIT.
+005770     EXIT.
+005780******************************************************
+005790* 3040-OBTER-FIGURA
+005800* EXIBE O MENU DE FIGURAS SUPORTADAS E SOLICITA A OPCAO
+005810* DESEJADA, REPETINDO O PEDIDO QUANDO A OPCAO NAO FOR
+005820* 1 (RETANGULO), 2 (CIRCULO) OU 3 (TRIANGULO).
+005830******************************************************
+005840 3040-OBTER-FIGURA.
+005850     DISPLAY '1-RETANGULO  2-CIRCULO  3-TRIANGULO'.
+005860     DISPLAY 'FIGURA DESEJADA: '.
+005870     MOVE SPACES TO WRK-TIPO-FIGURA.
+005880     ACCEPT WRK-TIPO-FIGURA.
+005890
+005900     EVALUATE TRUE
+005910         WHEN FIGURA-RETANGULO
+005920             SET TIPO-FIGURA-VALIDO TO TRUE
+005930         WHEN FIGURA-CIRCULO
+005940             SET TIPO-FIGURA-VALIDO TO TRUE
+005950         WHEN FIGURA-TRIANGULO
+005960             SET TIPO-FIGURA-VALIDO TO TRUE
+005970         WHEN OTHER
+005980             DISPLAY 'ERRO: INFORME 1, 2 OU 3.'
+005990     END-EVALUATE.
+006000 3040-EXIT.
+006010     EXIT.
+006020******************************************************
+006030* 3050-OBTER-UNIDADE
+006040* SOLICITA A UNIDADE DE MEDIDA DA LARGURA E DO
+006050* COMPRIMENTO (M = METROS, PE = PES), REPETINDO O
+006060* PEDIDO QUANDO A ENTRADA NAO FOR M OU PE.
+006070******************************************************
+006080 3050-OBTER-UNIDADE.
+006090     DISPLAY 'UNIDADE DE MEDIDA (M=METROS / PE=PES): '.
+006100     MOVE SPACES TO WRK-UNIDADE-MEDIDA.
+006110     ACCEPT WRK-UNIDADE-MEDIDA.
+006120
+006130     EVALUATE TRUE
+006140         WHEN UNIDADE-EM-METROS
+006150             SET UNIDADE-VALIDA TO TRUE
+006160         WHEN UNIDADE-EM-PES
+006170             SET UNIDADE-VALIDA TO TRUE
+006180         WHEN OTHER
+006190             DISPLAY 'ERRO: INFORME M (METROS) OU PE (PES).'
+006200     END-EVALUATE.
+006210 3050-EXIT.
+006220     EXIT.
+006230******************************************************
+006240* 3060-OBTER-MATERIAL
+006250* SOLICITA O TIPO DE MATERIAL USADO NA AREA CALCULADA,
+006260* PARA LOCALIZACAO DO PRECO UNITARIO NA TABELA DE
+006270* PRECOS, REPETINDO O PEDIDO QUANDO O MATERIAL NAO
+006280* ESTIVER CADASTRADO.
+006290******************************************************
+006300 3060-OBTER-MATERIAL.
+006310     DISPLAY 'MATERIAL (TIJOLO/CERAMICA/PORCELANA/CARPETE/'.
+006320     DISPLAY 'MADEIRA/OUTROS): '.
+006330     MOVE SPACES TO WRK-MATERIAL.
+006340     ACCEPT WRK-MATERIAL.
+006350
+006360     SET IX-PRECO TO 1.
+006370     SEARCH TAB-PRECO-ITEM
+006380         AT END
+006390             DISPLAY 'ERRO: MATERIAL NAO CADASTRADO NA '
+006400                 'TABELA DE PRECOS.'
+006410         WHEN TAB-MATERIAL(IX-PRECO) = WRK-MATERIAL
+006420             SET MATERIAL-VALIDO TO TRUE
+006430     END-SEARCH.
+006440 3060-EXIT.
+006450     EXIT.
+006460******************************************************
+006470* 3100-OBTER-LARGURA
+006480* SOLICITA A LARGURA VIA CONSOLE NO FORMATO NNN,NN E
+006490* VALIDA A ENTRADA ANTES DE ACEITA-LA, REPETINDO O
+006500* PEDIDO COM UMA MENSAGEM ESPECIFICA QUANDO A ENTRADA
+006510* FOR NAO NUMERICA, MAIOR DO QUE O CAMPO SUPORTA OU
+006520* FICAR EM BRANCO.
+006530******************************************************
+006540 3100-OBTER-LARGURA.
+006550     EVALUATE TRUE
+006560         WHEN FIGURA-CIRCULO
+006570             MOVE 'RAIO'    TO WRK-ROTULO-CAMPO
+006580             MOVE 4         TO WRK-ROTULO-TAM
+006590             DISPLAY 'RAIO (FORMATO NNN,NN): '
+006600         WHEN FIGURA-TRIANGULO
+006610             MOVE 'BASE'    TO WRK-ROTULO-CAMPO
+006620             MOVE 4         TO WRK-ROTULO-TAM
+006630             DISPLAY 'BASE (FORMATO NNN,NN): '
+006640         WHEN OTHER
+006650             MOVE 'LARGURA' TO WRK-ROTULO-CAMPO
+006660             MOVE 7         TO WRK-ROTULO-TAM
+006670             DISPLAY 'LARGURA (FORMATO NNN,NN): '
+006680     END-EVALUATE.
+006690     MOVE SPACES TO WRK-LARGURA-RAW.
+006700     ACCEPT WRK-LARGURA-RAW.
+006710     MOVE SPACES TO WRK-PARTE-INTEIRA WRK-PARTE-DECIMAL.
+006720     MOVE ZEROS  TO WS-CNT-INTEIRA WS-CNT-DECIMAL.
+006730
+006740     IF WRK-LARGURA-RAW NOT = SPACES
+006750         UNSTRING WRK-LARGURA-RAW DELIMITED BY ',' OR SPACE
+006760             INTO WRK-PARTE-INTEIRA COUNT IN WS-CNT-INTEIRA
+006770                  WRK-PARTE-DECIMAL COUNT IN WS-CNT-DECIMAL
+006780         END-UNSTRING
+006790     END-IF.
+006800
+006810     EVALUATE TRUE
+006820         WHEN WRK-LARGURA-RAW = SPACES
+006830             DISPLAY 'ERRO: O CAMPO '
+006840                 WRK-ROTULO-CAMPO(1:WRK-ROTULO-TAM)
+006850                 ' NAO PODE FICAR EM BRANCO.'
+006860         WHEN WS-CNT-INTEIRA > 0
+006870             AND WRK-PARTE-INTEIRA(1:WS-CNT-INTEIRA)
+006880                     IS NOT NUMERIC
+006890             DISPLAY 'ERRO: '
+006900                 WRK-ROTULO-CAMPO(1:WRK-ROTULO-TAM)
+006910                 ' CONTEM CARACTERE NAO NUMERICO.'
+006920         WHEN WS-CNT-DECIMAL > 0
+006930             AND WRK-PARTE-DECIMAL(1:WS-CNT-DECIMAL)
+006940                     IS NOT NUMERIC
+006950             DISPLAY 'ERRO: '
+006960                 WRK-ROTULO-CAMPO(1:WRK-ROTULO-TAM)
+006970                 ' CONTEM CARACTERE NAO NUMERICO.'
+006980         WHEN WS-CNT-INTEIRA > 3
+006990             DISPLAY 'ERRO: '
+007000                 WRK-ROTULO-CAMPO(1:WRK-ROTULO-TAM)
+007010                 ' ACEITA NO MAXIMO 3 DIGITOS INTEIROS.'
+007020         WHEN WS-CNT-DECIMAL > 2
+007030             DISPLAY 'ERRO: '
+007040                 WRK-ROTULO-CAMPO(1:WRK-ROTULO-TAM)
+007050                 ' ACEITA NO MAXIMO 2 DIGITOS DECIMAIS.'
+007060         WHEN OTHER
+007070             PERFORM 3150-MONTAR-LARGURA THRU 3150-EXIT
+007080             SET LARGURA-VALIDA TO TRUE
+007090     END-EVALUATE.
+007100 3100-EXIT.
+007110     EXIT.
+007120******************************************************
+007130* 3150-MONTAR-LARGURA
+007140* MONTA WRK-LARGURA A PARTIR DAS PARTES INTEIRA E
+007150* DECIMAL JA VALIDADAS, ALINHANDO OS DIGITOS NAS
+007160* POSICOES CORRETAS DO CAMPO NUMERICO.
+007170******************************************************
+007180 3150-MONTAR-LARGURA.
+007190     MOVE ZEROS TO WRK-LARGURA.
+007200     IF WS-CNT-INTEIRA > 0
+007210         MOVE WRK-PARTE-INTEIRA(1:WS-CNT-INTEIRA)
+007220             TO WRK-LARGURA-X(4 - WS-CNT-INTEIRA : WS-CNT-INTEIRA)
+007230     END-IF.
+007240     IF WS-CNT-DECIMAL > 0
+007250         MOVE WRK-PARTE-DECIMAL(1:WS-CNT-DECIMAL)
+007260             TO WRK-LARGURA-X(4:WS-CNT-DECIMAL)
+007270     END-IF.
+007280 3150-EXIT.
+007290     EXIT.
+007300******************************************************
+007310* 3200-OBTER-COMPRIMENTO
+007320* SOLICITA O COMPRIMENTO VIA CONSOLE E VALIDA A ENTRADA
+007330* DA MESMA FORMA QUE 3100-OBTER-LARGURA.
+007340******************************************************
+007350 3200-OBTER-COMPRIMENTO.
+007360     EVALUATE TRUE
+007370         WHEN FIGURA-TRIANGULO
+007380             MOVE 'ALTURA'      TO WRK-ROTULO-CAMPO
+007390             MOVE 6             TO WRK-ROTULO-TAM
+007400             DISPLAY 'ALTURA (FORMATO NNN,NN): '
+007410         WHEN OTHER
+007420             MOVE 'COMPRIMENTO' TO WRK-ROTULO-CAMPO
+007430             MOVE 11            TO WRK-ROTULO-TAM
+007440             DISPLAY 'COMPRIMENTO (FORMATO NNN,NN): '
+007450     END-EVALUATE.
+007460     MOVE SPACES TO WRK-COMPRIMENTO-RAW.
+007470     ACCEPT WRK-COMPRIMENTO-RAW.
+007480     MOVE SPACES TO WRK-PARTE-INTEIRA WRK-PARTE-DECIMAL.
+007490     MOVE ZEROS  TO WS-CNT-INTEIRA WS-CNT-DECIMAL.
+007500
+007510     IF WRK-COMPRIMENTO-RAW NOT = SPACES
+007520         UNSTRING WRK-COMPRIMENTO-RAW DELIMITED BY ',' OR SPACE
+007530             INTO WRK-PARTE-INTEIRA COUNT IN WS-CNT-INTEIRA
+007540                  WRK-PARTE-DECIMAL COUNT IN WS-CNT-DECIMAL
+007550         END-UNSTRING
+007560     END-IF.
+007570
+007580     EVALUATE TRUE
+007590         WHEN WRK-COMPRIMENTO-RAW = SPACES
+007600             DISPLAY 'ERRO: O CAMPO '
+007610                 WRK-ROTULO-CAMPO(1:WRK-ROTULO-TAM)
+007620                 ' NAO PODE FICAR EM BRANCO.'
+007630         WHEN WS-CNT-INTEIRA > 0
+007640             AND WRK-PARTE-INTEIRA(1:WS-CNT-INTEIRA)
+007650                     IS NOT NUMERIC
+007660             DISPLAY 'ERRO: '
+007670                 WRK-ROTULO-CAMPO(1:WRK-ROTULO-TAM)
+007680                 ' CONTEM CARACTERE NAO NUMERICO.'
+007690         WHEN WS-CNT-DECIMAL > 0
+007700             AND WRK-PARTE-DECIMAL(1:WS-CNT-DECIMAL)
+007710                     IS NOT NUMERIC
+007720             DISPLAY 'ERRO: '
+007730                 WRK-ROTULO-CAMPO(1:WRK-ROTULO-TAM)
+007740                 ' CONTEM CARACTERE NAO NUMERICO.'
+007750         WHEN WS-CNT-INTEIRA > 3
+007760             DISPLAY 'ERRO: '
+007770                 WRK-ROTULO-CAMPO(1:WRK-ROTULO-TAM)
+007780                 ' ACEITA NO MAXIMO 3 DIGITOS INTEIROS.'
+007790         WHEN WS-CNT-DECIMAL > 2
+007800             DISPLAY 'ERRO: '
+007810                 WRK-ROTULO-CAMPO(1:WRK-ROTULO-TAM)
+007820                 ' ACEITA NO MAXIMO 2 DIGITOS DECIMAIS.'
+007830         WHEN OTHER
+007840             PERFORM 3250-MONTAR-COMPRIMENTO THRU 3250-EXIT
+007850             SET COMPRIMENTO-VALIDA TO TRUE
+007860     END-EVALUATE.
+007870 3200-EXIT.
+007880     EXIT.
+007890******************************************************
+007900* 3250-MONTAR-COMPRIMENTO
+007910* MONTA WRK-COMPRIMENTO A PARTIR DAS PARTES INTEIRA E
+007920* DECIMAL JA VALIDADAS, ALINHANDO OS DIGITOS NAS
+007930* POSICOES CORRETAS DO CAMPO NUMERICO.
+007940******************************************************
+007950 3250-MONTAR-COMPRIMENTO.
+007960     MOVE ZEROS TO WRK-COMPRIMENTO.
+007970     IF WS-CNT-INTEIRA > 0
+007980         MOVE WRK-PARTE-INTEIRA(1:WS-CNT-INTEIRA)
+007990             TO WRK-COMPRIMENTO-X(4 - WS-CNT-INTEIRA :
+008000                WS-CNT-INTEIRA)
+008010     END-IF.
+008020     IF WS-CNT-DECIMAL > 0
+008030         MOVE WRK-PARTE-DECIMAL(1:WS-CNT-DECIMAL)
+008040             TO WRK-COMPRIMENTO-X(4:WS-CNT-DECIMAL)
+008050     END-IF.
+008060 3250-EXIT.
+008070     EXIT.
+008080******************************************************
+008090* 3900-CONVERTER-UNIDADE
+008100* CONVERTE LARGURA E COMPRIMENTO DE PES PARA METROS
+008110* QUANDO A UNIDADE DE MEDIDA INFORMADA FOR PE. QUANDO A
+008120* UNIDADE FOR METROS, OS VALORES PERMANECEM INALTERADOS.
+008130******************************************************
+008140 3900-CONVERTER-UNIDADE.
+008150     IF UNIDADE-EM-PES
+008160         COMPUTE WRK-LARGURA ROUNDED = WRK-LARGURA * 0,3048
+008170         COMPUTE WRK-COMPRIMENTO ROUNDED =
+008180             WRK-COMPRIMENTO * 0,3048
+008190     END-IF.
+008200 3900-EXIT.
+008210     EXIT.
+008220******************************************************
+008230* 5000-CALCULAR-AREA
+008240* CALCULA A AREA E O PERIMETRO (QUANDO APLICAVEL) DA
+008250* FIGURA SELECIONADA NO MENU, A PARTIR DA LARGURA/RAIO/
+008260* BASE E DO COMPRIMENTO/ALTURA CORRENTES NA AREA DE
+008270* TRABALHO, E ENCAMINHA O RESULTADO PARA EXIBICAO E
+008280* IMPRESSAO.
+008290******************************************************
+008300 5000-CALCULAR-AREA.
+008310     EVALUATE TRUE
+008320         WHEN FIGURA-CIRCULO
+008330             IF WRK-LARGURA > 0
+008340                 COMPUTE WRK-AREA ROUNDED =
+008350                     WRK-PI * WRK-LARGURA * WRK-LARGURA
+008360                 COMPUTE WRK-PERIMETRO ROUNDED =
+008370                     2 * WRK-PI * WRK-LARGURA
+008380                 PERFORM 5070-EXIBIR-RESULTADO THRU 5070-EXIT
+008390             ELSE
+008400                 DISPLAY 'FALTA INSERIR UM VALOR'
+008410             END-IF
+008420         WHEN FIGURA-TRIANGULO
+008430             IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
+008440                 COMPUTE WRK-AREA ROUNDED =
+008450                     (WRK-LARGURA * WRK-COMPRIMENTO) / 2
+008460                 MOVE ZEROS TO WRK-PERIMETRO
+008470                 PERFORM 5070-EXIBIR-RESULTADO THRU 5070-EXIT
+008480             ELSE
+008490                 DISPLAY 'FALTA INSERIR UM VALOR'
+008500             END-IF
+008510         WHEN OTHER
+008520             IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
+008530                 COMPUTE WRK-AREA ROUNDED =
+008540                     (WRK-LARGURA * WRK-COMPRIMENTO)
+008550                 COMPUTE WRK-PERIMETRO ROUNDED =
+008560                     2 * (WRK-LARGURA + WRK-COMPRIMENTO)
+008570                 PERFORM 5070-EXIBIR-RESULTADO THRU 5070-EXIT
+008580             ELSE
+008590                 DISPLAY 'FALTA INSERIR UM VALOR'
+008600             END-IF
+008610     END-EVALUATE.
+008620 5000-EXIT.
+008630     EXIT.
+008640******************************************************
+008650* 5070-EXIBIR-RESULTADO
+008660* EXIBE A AREA E O PERIMETRO CALCULADOS, ACUMULA A AREA
+008670* NO TOTAL DA SESSAO, CALCULA O VALOR ESTIMADO E GRAVA O
+008680* RESULTADO NO RELATORIO IMPRESSO E NO ARQUIVO DE
+008690* AUDITORIA.
+008700******************************************************
+008710 5070-EXIBIR-RESULTADO.
+008720     MOVE WRK-AREA      TO WRK-AREA-ED.
+008730     MOVE WRK-PERIMETRO TO WRK-PERIMETRO-ED.
+008740     DISPLAY 'AREA: ' WRK-AREA-ED
+008750         '  PERIMETRO: ' WRK-PERIMETRO-ED.
+008760     ADD WRK-AREA TO WRK-AREA-TOTAL.
+008770     PERFORM 5060-CALCULAR-VALOR THRU 5060-EXIT.
+008780     PERFORM 4100-IMPRIMIR-DETALHE THRU 4100-EXIT.
+008790     PERFORM 4300-GRAVAR-AUDITORIA THRU 4300-EXIT.
+008800 5070-EXIT.
+008810     EXIT.
+008820******************************************************
+008830* 5050-LOCALIZAR-PRECO
+008840* PROCURA O PRECO UNITARIO DO MATERIAL CORRENTE NA
+008850* TABELA DE PRECOS. QUANDO O MATERIAL NAO FOR
+008860* ENCONTRADO, O PRECO UNITARIO E TRATADO COMO ZERO.
+008870******************************************************
+008880 5050-LOCALIZAR-PRECO.
+008890     MOVE ZEROS TO WRK-PRECO-UNITARIO.
+008900     SET IX-PRECO TO 1.
+008910     SEARCH TAB-PRECO-ITEM
+008920         AT END
+008930             MOVE ZEROS TO WRK-PRECO-UNITARIO
+008940         WHEN TAB-MATERIAL(IX-PRECO) = WRK-MATERIAL
+008950             MOVE TAB-PRECO-UNIT(IX-PRECO)
+008960                 TO WRK-PRECO-UNITARIO
+008970     END-SEARCH.
+008980 5050-EXIT.
+008990     EXIT.
+009000******************************************************
+009010* 5060-CALCULAR-VALOR
+009020* CALCULA O VALOR ESTIMADO DA AREA CORRENTE A PARTIR DO
+009030* PRECO UNITARIO DO MATERIAL, E ACUMULA O VALOR NO
+009040* TOTAL DA SESSAO.
+009050******************************************************
+009060 5060-CALCULAR-VALOR.
+009070     PERFORM 5050-LOCALIZAR-PRECO THRU 5050-EXIT.
+009080     COMPUTE WRK-VALOR ROUNDED =
+009090         WRK-AREA * WRK-PRECO-UNITARIO.
+009100     MOVE WRK-VALOR TO WRK-VALOR-ED.
+009110     ADD WRK-VALOR TO WRK-VALOR-TOTAL.
+009120     DISPLAY 'VALOR ESTIMADO: ' WRK-VALOR-ED.
+009130 5060-EXIT.
+009140     EXIT.
+009150******************************************************
+009160* 4000-IMPRIMIR-CABECALHO
+009170* EMITE O CABECALHO DO RELATORIO (DATA, PAGINA E TITULOS
+009180* DE COLUNA) E REINICIA O CONTADOR DE LINHAS DA PAGINA.
+009190******************************************************
+009200 4000-IMPRIMIR-CABECALHO.
+009210     ADD 1 TO WS-PAGINA-ATUAL.
+009220     MOVE WRK-DATA-EXECUCAO-ED TO LC2-DATA.
+009230     MOVE WS-PAGINA-ATUAL      TO LC2-PAGINA.
+009240
+009250     WRITE REG-RELATORIO FROM LINHA-CABECALHO-1.
+009260     WRITE REG-RELATORIO FROM LINHA-CABECALHO-2.
+009270     WRITE REG-RELATORIO FROM LINHA-BRANCO.
+009280     WRITE REG-RELATORIO FROM LINHA-CABECALHO-3.
+009290     WRITE REG-RELATORIO FROM LINHA-BRANCO.
+009300
+009310     MOVE 4 TO WS-LINHA-ATUAL.
+009320 4000-EXIT.
+009330     EXIT.
+009340******************************************************
+009350* 4100-IMPRIMIR-DETALHE
+009360* GRAVA UMA LINHA DE DETALHE (LARGURA, COMPRIMENTO E
+009370* AREA) NO RELATORIO, QUEBRANDO A PAGINA QUANDO
+009380* NECESSARIO.
+009390******************************************************
+009400 4100-IMPRIMIR-DETALHE.
+009410     IF WS-LINHA-ATUAL = ZEROS
+009420        OR WS-LINHA-ATUAL >= WS-MAX-LINHAS-PAGINA
+009430         PERFORM 4000-IMPRIMIR-CABECALHO THRU 4000-EXIT
+009440     END-IF.
+009450
+009460     MOVE WRK-LARGURA     TO LD-LARGURA.
+009470     MOVE WRK-COMPRIMENTO TO LD-COMPRIMENTO.
+009480     MOVE WRK-AREA-ED     TO LD-AREA.
+009490     IF FIGURA-TRIANGULO
+009500         MOVE SPACES TO LD-PERIMETRO-X
+009510     ELSE
+009520         MOVE WRK-PERIMETRO-ED TO LD-PERIMETRO
+009530     END-IF.
+009540     MOVE WRK-MATERIAL    TO LD-MATERIAL.
+009550     MOVE WRK-VALOR-ED    TO LD-VALOR.
+009560     EVALUATE TRUE
+009570         WHEN FIGURA-CIRCULO
+009580             MOVE 'CIR' TO LD-FIGURA
+009590         WHEN FIGURA-TRIANGULO
+009600             MOVE 'TRI' TO LD-FIGURA
+009610         WHEN OTHER
+009620             MOVE 'RET' TO LD-FIGURA
+009630     END-EVALUATE.
+009640     WRITE REG-RELATORIO FROM LINHA-DETALHE.
+009650
+009660     ADD 1 TO WS-LINHA-ATUAL.
+009670 4100-EXIT.
+009680     EXIT.
+009690******************************************************
+009700* 4300-GRAVAR-AUDITORIA
+009710* GRAVA, POR EXTENSAO, UMA LINHA NO ARQUIVO DE AUDITORIA
+009720* COM A LARGURA, O COMPRIMENTO, A AREA E A DATA/HORA DO
+009730* CALCULO, PARA CONFERENCIA POSTERIOR.
+009740******************************************************
+009750 4300-GRAVAR-AUDITORIA.
+009760     ACCEPT WRK-HORA-EXECUCAO FROM TIME.
+009770     MOVE WRK-HORA-HH TO WRK-HORA-ED-HH.
+009780     MOVE WRK-HORA-MM TO WRK-HORA-ED-MM.
+009790     MOVE WRK-HORA-SS TO WRK-HORA-ED-SS.
+009800
+009810     MOVE WRK-DATA-EXECUCAO-ED TO LA-DATA.
+009820     MOVE WRK-HORA-EXECUCAO-ED TO LA-HORA.
+009830     MOVE WRK-LARGURA          TO LA-LARGURA.
+009840     MOVE WRK-COMPRIMENTO      TO LA-COMPRIMENTO.
+009850     MOVE WRK-AREA-ED          TO LA-AREA.
+009860     WRITE REG-AUDITORIA FROM LINHA-AUDITORIA.
+009870 4300-EXIT.
+009880     EXIT.
+009890******************************************************
+009900* 9000-FINALIZAR
+009910* FECHA ARQUIVOS ABERTOS ANTES DE TERMINAR O PROGRAMA.
+009920******************************************************
+009930 9000-FINALIZAR.
+009940     MOVE WRK-AREA-TOTAL TO WRK-AREA-TOTAL-ED.
+009950     DISPLAY 'AREA TOTAL DA SESSAO: ' WRK-AREA-TOTAL-ED.
+009960     MOVE WRK-VALOR-TOTAL TO WRK-VALOR-TOTAL-ED.
+009970     DISPLAY 'VALOR TOTAL DA SESSAO: ' WRK-VALOR-TOTAL-ED.
+009980
+009990     MOVE WRK-AREA-TOTAL-ED  TO LT-AREA-TOTAL.
+010000     MOVE WRK-VALOR-TOTAL-ED TO LVT-VALOR-TOTAL.
+010010     WRITE REG-RELATORIO FROM LINHA-BRANCO.
+010020     WRITE REG-RELATORIO FROM LINHA-TOTAL.
+010030     WRITE REG-RELATORIO FROM LINHA-VALOR-TOTAL.
+010040
+010050     IF MODO-BATCH
+010060         CLOSE ARQ-ENTRADA
+010070     END-IF.
+010080     CLOSE ARQ-RELATORIO.
+010090     CLOSE ARQ-AUDITORIA.
+010100 9000-EXIT.
+010110     EXIT.
